@@ -6,7 +6,7 @@
        $set NOWARNING
        $set WRITETHROUGH
        IDENTIFICATION DIVISION.
-       PROGRAM-ID SELECT.
+       PROGRAM-ID. {{ PROGRAMNAME }}.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -21,6 +21,9 @@
                  ACCESS IS  DYNAMIC
                  {{ KEYDEFS }}
                  FILE STATUS IS FILE-STATUS.
+            SELECT AUDIT-FILE ASSIGN "{{ AUDITFILE }}"
+                 ORGANIZATION IS  LINE SEQUENTIAL
+                 FILE STATUS IS AUDIT-STATUS.
 
        DATA DIVISION.
 
@@ -28,8 +31,13 @@
        FD FILE-NAME.
 {{ FIELDS }}
 
+       FD AUDIT-FILE.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
        01   FILE-STATUS                 PIC X(02) VALUE SPACES.
+       01   AUDIT-STATUS                PIC X(02) VALUE SPACES.
+       01   WS-RETRY-ATTEMPTS           PIC 9(02) VALUE 0.
 
        LINKAGE SECTION.
        01   ARGV.
@@ -37,33 +45,85 @@
             03 FILE-KEY                 {{ KEYPIC }}.
             03 FILLER-VALUES            PIC X(01).
 {{ ARGS }}
+            03 FILLER-ORIGINAL          PIC X(01).
+{{ ORIGARGS }}
+            03 RESULT-CODE              PIC X(01).
+            03 LOCK-RETRY-COUNT         PIC 9(02).
+            03 LOCK-RETRY-WAIT          PIC 9(02).
 
        PROCEDURE DIVISION USING ARGV.
 
        BEGIN.
+            MOVE "1" TO RESULT-CODE.
             MOVE FILE-KEY TO {{ KEYNAME }}.
             PERFORM FILE-OPEN.
             PERFORM FILE-WRITE.
-            STOP RUN.
+            GOBACK.
 
        FILE-WRITE SECTION.
-            READ FILE-NAME IGNORE LOCK
+            MOVE 0 TO WS-RETRY-ATTEMPTS.
+            PERFORM FILE-READ-ATTEMPT.
+            PERFORM FILE-READ-RETRY
+                 UNTIL FILE-STATUS NOT = "9D"
+                 OR WS-RETRY-ATTEMPTS NOT LESS LOCK-RETRY-COUNT.
             IF FILE-STATUS = "00"
                 AND {{ KEYNAME }} = FILE-KEY
-                PERFORM FILE-REWRITE
+                PERFORM FILE-CHECK-VERSION
             ELSE IF FILE-STATUS = "9D"
                 DISPLAY "ERRO: REGISTRO BLOQUEADO."
+                PERFORM FILE-CLOSE
+            ELSE
+                DISPLAY "ERRO: REGISTRO NAO ENCONTRADO."
+                PERFORM FILE-CLOSE.
+
+       FILE-READ-ATTEMPT SECTION.
+            READ FILE-NAME IGNORE LOCK.
+
+       FILE-READ-RETRY SECTION.
+            ADD 1 TO WS-RETRY-ATTEMPTS.
+            CALL "C$SLEEP" USING LOCK-RETRY-WAIT.
+            PERFORM FILE-READ-ATTEMPT.
+
+       FILE-CHECK-VERSION SECTION.
+            IF {{ ORIGCOMPARE }}
+                 PERFORM AUDIT-INIT
+{{ AUDITCAPTUREOLD }}
+                 PERFORM FILE-REWRITE
             ELSE
-                DISPLAY "ERRO: REGISTRO NAO ENCONTRADO.".
+                 DISPLAY "ERRO: REGISTRO ALTERADO POR OUTRO USUARIO."
+                 PERFORM FILE-CLOSE.
 
        FILE-REWRITE SECTION.
 {{ MOVE }}
             REWRITE {{ MAINRECORD }}.
+            IF FILE-STATUS = "00"
+                 MOVE "0" TO RESULT-CODE
+{{ AUDITCAPTURENEW }}
+                 PERFORM AUDIT-WRITE
+            ELSE
+                 DISPLAY "ERRO: GRAVACAO FALHOU. " WITH NO ADVANCING
+                 DISPLAY "FILE-STATUS " WITH NO ADVANCING
+                 DISPLAY FILE-STATUS WITH NO ADVANCING
+                 DISPLAY ".".
             PERFORM FILE-CLOSE.
 
+       AUDIT-INIT SECTION.
+            MOVE SPACES TO AUDIT-RECORD.
+            MOVE "{{ PROGRAMNAME }}" TO AUDIT-PROGRAM.
+            MOVE "U" TO AUDIT-OPERATION.
+            MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+            MOVE {{ KEYNAME }} TO AUDIT-KEY.
+
+       AUDIT-WRITE SECTION.
+            OPEN EXTEND AUDIT-FILE.
+            IF AUDIT-STATUS = "35"
+                 OPEN OUTPUT AUDIT-FILE.
+            WRITE AUDIT-RECORD.
+            CLOSE AUDIT-FILE.
+
        FILE-OPEN SECTION.
             OPEN I-O FILE-NAME.
 
        FILE-CLOSE SECTION.
             CLOSE FILE-NAME.
-            STOP RUN.
+            GOBACK.
