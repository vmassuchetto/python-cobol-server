@@ -0,0 +1,90 @@
+       $set ANIM
+       $set ANS85
+       $set AUTOLOCK
+       $set BELL
+       $set FILESHARE
+       $set NOWARNING
+       $set WRITETHROUGH
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BULKLOAD.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+            SELECT FILE-NAME ASSIGN "{{ DATAFILE }}"
+                 ORGANIZATION IS  INDEXED
+                 ACCESS IS  DYNAMIC
+                 {{ KEYDEFS }}
+                 FILE STATUS IS FILE-STATUS.
+            SELECT INPUT-FILE ASSIGN "{{ INPUTFILE }}"
+                 ORGANIZATION IS  LINE SEQUENTIAL
+                 FILE STATUS IS INPUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD FILE-NAME.
+{{ FIELDS }}
+
+       FD INPUT-FILE.
+       01   INPUT-RECORD                PIC X({{ INPUTLINELEN }}).
+
+       WORKING-STORAGE SECTION.
+       01   FILE-STATUS                 PIC X(02) VALUE SPACES.
+       01   INPUT-STATUS                PIC X(02) VALUE SPACES.
+       01   WS-LOADED-COUNT             PIC 9(9) VALUE 0.
+       01   WS-ERROR-COUNT              PIC 9(9) VALUE 0.
+
+       LINKAGE SECTION.
+       01   ARGV.
+            03 FILLER                   PIC X(02).
+
+       PROCEDURE DIVISION USING ARGV.
+
+       BEGIN.
+            PERFORM FILE-OPEN.
+            PERFORM FILE-READ-INPUT.
+            PERFORM FILE-LOAD-LOOP UNTIL INPUT-STATUS = "10".
+            DISPLAY "REGISTROS CARREGADOS: " WITH NO ADVANCING.
+            DISPLAY WS-LOADED-COUNT.
+            DISPLAY "REGISTROS COM ERRO: " WITH NO ADVANCING.
+            DISPLAY WS-ERROR-COUNT.
+            PERFORM FILE-CLOSE.
+
+       FILE-READ-INPUT SECTION.
+            READ INPUT-FILE.
+
+       FILE-LOAD-LOOP SECTION.
+{{ PARSE }}
+            WRITE {{ MAINRECORD }}.
+            IF FILE-STATUS = "22"
+                 REWRITE {{ MAINRECORD }}.
+            IF FILE-STATUS = "00"
+                 ADD 1 TO WS-LOADED-COUNT
+            ELSE
+                 ADD 1 TO WS-ERROR-COUNT
+                 DISPLAY "ERRO NA LINHA: " WITH NO ADVANCING
+                 DISPLAY INPUT-RECORD.
+            PERFORM FILE-READ-INPUT.
+
+       FILE-OPEN SECTION.
+            OPEN I-O FILE-NAME.
+            OPEN INPUT INPUT-FILE.
+            IF INPUT-STATUS NOT = "00"
+                 DISPLAY "ERRO: ARQUIVO DE ENTRADA NAO ABERTO. "
+                      WITH NO ADVANCING
+                 DISPLAY "FILE-STATUS " WITH NO ADVANCING
+                 DISPLAY INPUT-STATUS WITH NO ADVANCING
+                 DISPLAY "."
+                 CLOSE FILE-NAME
+                 STOP RUN.
+
+       FILE-CLOSE SECTION.
+            CLOSE FILE-NAME.
+            CLOSE INPUT-FILE.
+            STOP RUN.
