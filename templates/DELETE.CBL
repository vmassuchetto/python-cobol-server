@@ -6,7 +6,7 @@
        $set NOWARNING
        $set WRITETHROUGH
        IDENTIFICATION DIVISION.
-       PROGRAM-ID SELECT.
+       PROGRAM-ID. {{ PROGRAMNAME }}.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -21,6 +21,10 @@
                  ACCESS IS  DYNAMIC
                  {{ KEYDEFS }}
                  FILE STATUS IS FILE-STATUS.
+            SELECT AUDIT-FILE ASSIGN "{{ AUDITFILE }}"
+                 ORGANIZATION IS  LINE SEQUENTIAL
+                 FILE STATUS IS AUDIT-STATUS.
+{{ CHILDFILESELECT }}
 
        DATA DIVISION.
 
@@ -28,34 +32,101 @@
        FD FILE-NAME.
 {{ FIELDS }}
 
+       FD AUDIT-FILE.
+           COPY AUDITREC.
+{{ CHILDFILEFD }}
+
        WORKING-STORAGE SECTION.
        01   FILE-STATUS                 PIC X(02) VALUE SPACES.
+       01   AUDIT-STATUS                PIC X(02) VALUE SPACES.
+       01   CHILD-STATUS                PIC X(02) VALUE SPACES.
+       01   WS-CHILD-DELETED-COUNT      PIC 9(9) VALUE 0.
 
        LINKAGE SECTION.
        01   ARGV.
             03 FILLER                   PIC X(02).
             03 FILE-KEY                 {{ KEYPIC }}.
+            03 DELETE-MODE              PIC X(01).
+            03 RESULT-CODE              PIC X(01).
+            03 CASCADE-MODE             PIC X(01).
 
        PROCEDURE DIVISION USING ARGV.
 
        BEGIN.
+            MOVE "1" TO RESULT-CODE.
             MOVE FILE-KEY TO {{ KEYNAME }}.
             PERFORM FILE-OPEN.
-            PERFORM FILE-WRITE.
-            STOP RUN.
+            IF DELETE-MODE = "S"
+                 PERFORM FILE-SOFT-DELETE
+            ELSE
+                 PERFORM FILE-WRITE.
+            GOBACK.
 
        FILE-WRITE SECTION.
+            READ FILE-NAME IGNORE LOCK
+            IF FILE-STATUS = "00"
+                 PERFORM AUDIT-INIT
+{{ AUDITCAPTUREOLD }}.
             DELETE FILE-NAME.
             IF FILE-STATUS NOT = "00"
                 DISPLAY "ERRO: DELECAO FALHOU. " WITH NO ADVANCING
                 DISPLAY "FILE-STATUS " WITH NO ADVANCING
                 DISPLAY FILE-STATUS WITH NO ADVANCING
-                DISPLAY ".".
+                DISPLAY "."
+            ELSE
+                 MOVE "0" TO RESULT-CODE
+                 MOVE SPACES TO AUDIT-NEW-VALUES
+                 PERFORM AUDIT-WRITE
+                 IF CASCADE-MODE = "Y"
+{{ CASCADECALL }}
+                 END-IF
+            END-IF.
+            PERFORM FILE-CLOSE.
+
+       FILE-SOFT-DELETE SECTION.
+            READ FILE-NAME IGNORE LOCK
+            IF FILE-STATUS = "00"
+                 PERFORM AUDIT-INIT
+{{ AUDITCAPTUREOLD }}
+                 MOVE "S" TO {{ DELETEDFLAG }}
+                 REWRITE {{ MAINRECORD }}
+            END-IF
+            IF FILE-STATUS NOT = "00"
+                DISPLAY "ERRO: DELECAO FALHOU. " WITH NO ADVANCING
+                DISPLAY "FILE-STATUS " WITH NO ADVANCING
+                DISPLAY FILE-STATUS WITH NO ADVANCING
+                DISPLAY "."
+            ELSE
+                 MOVE "0" TO RESULT-CODE
+{{ AUDITCAPTURENEW }}
+                 PERFORM AUDIT-WRITE
+                 IF CASCADE-MODE = "Y"
+{{ CASCADECALL }}
+                 END-IF
+            END-IF.
             PERFORM FILE-CLOSE.
 
+{{ CASCADESECTIONS }}
+
+       AUDIT-INIT SECTION.
+            MOVE SPACES TO AUDIT-RECORD.
+            MOVE "{{ PROGRAMNAME }}" TO AUDIT-PROGRAM.
+            MOVE "D" TO AUDIT-OPERATION.
+            MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+            MOVE {{ KEYNAME }} TO AUDIT-KEY.
+
+       AUDIT-WRITE SECTION.
+            OPEN EXTEND AUDIT-FILE.
+            IF AUDIT-STATUS = "35"
+                 OPEN OUTPUT AUDIT-FILE.
+            WRITE AUDIT-RECORD.
+            CLOSE AUDIT-FILE.
+
        FILE-OPEN SECTION.
             OPEN I-O FILE-NAME.
+{{ CHILDFILEOPEN }}
 
        FILE-CLOSE SECTION.
             CLOSE FILE-NAME.
-            STOP RUN.
+{{ CHILDFILECLOSE }}
+            GOBACK.
