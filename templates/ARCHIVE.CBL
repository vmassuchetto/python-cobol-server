@@ -0,0 +1,101 @@
+       $set ANIM
+       $set ANS85
+       $set AUTOLOCK
+       $set BELL
+       $set FILESHARE
+       $set NOWARNING
+       $set WRITETHROUGH
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+            SELECT FILE-NAME ASSIGN "{{ DATAFILE }}"
+                 ORGANIZATION IS  INDEXED
+                 ACCESS IS  DYNAMIC
+                 {{ KEYDEFS }}
+                 FILE STATUS IS FILE-STATUS.
+            SELECT ARCHIVE-FILE ASSIGN "{{ ARCHIVEFILE }}"
+                 ORGANIZATION IS  INDEXED
+                 ACCESS IS  DYNAMIC
+                 {{ ARCHIVEKEYDEFS }}
+                 FILE STATUS IS ARCHIVE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD FILE-NAME.
+{{ FIELDS }}
+
+       FD ARCHIVE-FILE.
+{{ ARCHIVEFIELDS }}
+
+       WORKING-STORAGE SECTION.
+       01   FILE-STATUS                 PIC X(02) VALUE SPACES.
+       01   ARCHIVE-STATUS              PIC X(02) VALUE SPACES.
+       01   CUTOFF-DATE                 {{ DATEFIELDPIC }}.
+       01   WS-ARCHIVED-COUNT           PIC 9(9) VALUE 0.
+       01   WS-KEPT-COUNT               PIC 9(9) VALUE 0.
+
+       LINKAGE SECTION.
+       01   ARGV.
+            03 FILLER                   PIC X(02).
+            03 ARG-CUTOFF-DATE          {{ DATEFIELDPIC }}.
+
+       PROCEDURE DIVISION USING ARGV.
+
+       BEGIN.
+            MOVE ARG-CUTOFF-DATE TO CUTOFF-DATE.
+            PERFORM FILE-OPEN.
+            MOVE LOW-VALUES TO {{ KEYNAME }}.
+            START FILE-NAME KEY NOT LESS {{ SUPERKEYNAME }}.
+            IF FILE-STATUS = "00"
+                 PERFORM FILE-READ.
+            PERFORM FILE-PURGE-LOOP UNTIL FILE-STATUS NOT = "00".
+            DISPLAY "REGISTROS ARQUIVADOS: " WITH NO ADVANCING.
+            DISPLAY WS-ARCHIVED-COUNT.
+            DISPLAY "REGISTROS MANTIDOS: " WITH NO ADVANCING.
+            DISPLAY WS-KEPT-COUNT.
+            PERFORM FILE-CLOSE.
+
+       FILE-READ SECTION.
+            READ FILE-NAME NEXT IGNORE LOCK.
+
+       FILE-PURGE-LOOP SECTION.
+            IF {{ DATEFIELD }} < CUTOFF-DATE
+                 PERFORM FILE-ARCHIVE-RECORD
+            ELSE
+                 ADD 1 TO WS-KEPT-COUNT.
+            PERFORM FILE-READ.
+
+       FILE-ARCHIVE-RECORD SECTION.
+{{ ARCHIVEMOVE }}
+            WRITE {{ ARCHIVEMAINRECORD }}.
+            IF ARCHIVE-STATUS = "00"
+                 DELETE FILE-NAME
+                 ADD 1 TO WS-ARCHIVED-COUNT
+            ELSE
+                 DISPLAY "ERRO: FALHA AO ARQUIVAR. " WITH NO ADVANCING
+                 DISPLAY "FILE-STATUS " WITH NO ADVANCING
+                 DISPLAY ARCHIVE-STATUS WITH NO ADVANCING
+                 DISPLAY "."
+                 ADD 1 TO WS-KEPT-COUNT.
+
+       FILE-OPEN SECTION.
+            OPEN I-O FILE-NAME.
+            OPEN I-O ARCHIVE-FILE.
+            IF ARCHIVE-STATUS NOT = "00"
+                 OPEN OUTPUT ARCHIVE-FILE
+                 CLOSE ARCHIVE-FILE
+                 OPEN I-O ARCHIVE-FILE.
+
+       FILE-CLOSE SECTION.
+            CLOSE FILE-NAME.
+            CLOSE ARCHIVE-FILE.
+            STOP RUN.
