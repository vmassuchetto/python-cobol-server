@@ -0,0 +1,92 @@
+       $set ANIM
+       $set ANS85
+       $set AUTOLOCK
+       $set BELL
+       $set FILESHARE
+       $set NOWARNING
+       $set WRITETHROUGH
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+            SELECT DETAIL-FILE ASSIGN "{{ DETAILFILE }}"
+                 ORGANIZATION IS  INDEXED
+                 ACCESS IS  DYNAMIC
+                 {{ DETAILKEYDEFS }}
+                 FILE STATUS IS DETAIL-STATUS.
+            SELECT HEADER-FILE ASSIGN "{{ HEADERFILE }}"
+                 ORGANIZATION IS  INDEXED
+                 ACCESS IS  DYNAMIC
+                 {{ HEADERKEYDEFS }}
+                 FILE STATUS IS HEADER-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD DETAIL-FILE.
+{{ DETAILFIELDS }}
+
+       FD HEADER-FILE.
+{{ HEADERFIELDS }}
+
+       WORKING-STORAGE SECTION.
+       01   DETAIL-STATUS               PIC X(02) VALUE SPACES.
+       01   HEADER-STATUS               PIC X(02) VALUE SPACES.
+       01   WS-ORPHAN-COUNT             PIC 9(9) VALUE 0.
+       01   WS-CHECKED-COUNT            PIC 9(9) VALUE 0.
+       01   {{ HEADERKEYNAME }}-LOOKUP  {{ HEADERKEYPIC }}.
+
+       LINKAGE SECTION.
+       01   ARGV.
+            03 FILLER                   PIC X(02).
+
+       PROCEDURE DIVISION USING ARGV.
+
+       BEGIN.
+            PERFORM FILE-OPEN.
+            PERFORM FILE-START.
+            IF DETAIL-STATUS = "00"
+                 PERFORM FILE-READ.
+            PERFORM FILE-READ-LOOP UNTIL DETAIL-STATUS NOT = "00".
+            PERFORM PRINT-SUMMARY.
+            PERFORM FILE-CLOSE.
+
+       FILE-START SECTION.
+            MOVE LOW-VALUES TO {{ DETAILKEYNAME }}.
+            START DETAIL-FILE KEY NOT LESS {{ DETAILKEYNAME }}.
+
+       FILE-READ SECTION.
+            READ DETAIL-FILE NEXT IGNORE LOCK.
+
+       FILE-READ-LOOP SECTION.
+            ADD 1 TO WS-CHECKED-COUNT.
+            MOVE {{ DETAILFOREIGNKEY }} TO {{ HEADERKEYNAME }}-LOOKUP.
+            MOVE {{ HEADERKEYNAME }}-LOOKUP TO {{ HEADERKEYNAME }}.
+            READ HEADER-FILE KEY IS {{ HEADERKEYNAME }}.
+            IF HEADER-STATUS NOT = "00"
+                 ADD 1 TO WS-ORPHAN-COUNT
+                 DISPLAY "ORPHAN DETAIL RECORD: " WITH NO ADVANCING
+                 DISPLAY {{ DETAILKEYNAME }}.
+            PERFORM FILE-READ.
+
+       PRINT-SUMMARY SECTION.
+            DISPLAY "RECORDS CHECKED: " WITH NO ADVANCING.
+            DISPLAY WS-CHECKED-COUNT.
+            DISPLAY "ORPHAN RECORDS FOUND: " WITH NO ADVANCING.
+            DISPLAY WS-ORPHAN-COUNT.
+
+       FILE-OPEN SECTION.
+            OPEN INPUT DETAIL-FILE.
+            OPEN INPUT HEADER-FILE.
+
+       FILE-CLOSE SECTION.
+            CLOSE DETAIL-FILE.
+            CLOSE HEADER-FILE.
+            STOP RUN.
