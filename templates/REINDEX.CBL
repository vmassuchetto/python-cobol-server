@@ -0,0 +1,142 @@
+       $set ANIM
+       $set ANS85
+       $set AUTOLOCK
+       $set BELL
+       $set FILESHARE
+       $set NOWARNING
+       $set WRITETHROUGH
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REINDEX.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+            SELECT FILE-NAME ASSIGN "{{ DATAFILE }}"
+                 ORGANIZATION IS  INDEXED
+                 ACCESS IS  DYNAMIC
+                 {{ KEYDEFS }}
+                 FILE STATUS IS FILE-STATUS.
+            SELECT WORK-FILE ASSIGN "{{ WORKFILE }}"
+                 ORGANIZATION IS  LINE SEQUENTIAL
+                 FILE STATUS IS WORK-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD FILE-NAME.
+{{ FIELDS }}
+
+       FD WORK-FILE.
+       01   WORK-RECORD                 PIC X({{ RECORDLEN }}).
+
+       WORKING-STORAGE SECTION.
+       01   FILE-STATUS                 PIC X(02) VALUE SPACES.
+       01   WORK-STATUS                 PIC X(02) VALUE SPACES.
+       01   WS-CORRUPT                  PIC X(01) VALUE "N".
+       01   WS-RECORD-COUNT             PIC 9(9) VALUE 0.
+       01   WS-UNLOAD-COUNT             PIC 9(9) VALUE 0.
+       01   WS-UNLOAD-OK                PIC X(01) VALUE "N".
+       01   WS-RELOAD-COUNT             PIC 9(9) VALUE 0.
+
+       LINKAGE SECTION.
+       01   ARGV.
+            03 FILLER                   PIC X(02).
+
+       PROCEDURE DIVISION USING ARGV.
+
+       BEGIN.
+            PERFORM FILE-VERIFY.
+            IF WS-CORRUPT = "Y"
+                 DISPLAY "INDICE COM PROBLEMA. RECONSTRUINDO."
+                 PERFORM FILE-REBUILD
+            ELSE
+                 DISPLAY "INDICE OK. REGISTROS: " WITH NO ADVANCING
+                 DISPLAY WS-RECORD-COUNT.
+            STOP RUN.
+
+       FILE-VERIFY SECTION.
+            MOVE "N" TO WS-CORRUPT.
+            MOVE 0 TO WS-RECORD-COUNT.
+            OPEN INPUT FILE-NAME.
+            IF FILE-STATUS NOT = "00"
+                 MOVE "Y" TO WS-CORRUPT
+            ELSE
+                 MOVE LOW-VALUES TO {{ KEYNAME }}
+                 START FILE-NAME KEY NOT LESS {{ SUPERKEYNAME }}
+                 IF FILE-STATUS = "00"
+                      PERFORM VERIFY-READ-LOOP
+                           UNTIL FILE-STATUS NOT = "00"
+                 ELSE IF FILE-STATUS NOT = "10"
+                      AND FILE-STATUS NOT = "23"
+                      MOVE "Y" TO WS-CORRUPT.
+            CLOSE FILE-NAME.
+
+       VERIFY-READ-LOOP SECTION.
+            READ FILE-NAME NEXT IGNORE LOCK.
+            IF FILE-STATUS = "00"
+                 ADD 1 TO WS-RECORD-COUNT
+            ELSE IF FILE-STATUS NOT = "10"
+                 MOVE "Y" TO WS-CORRUPT.
+
+       FILE-REBUILD SECTION.
+            MOVE 0 TO WS-UNLOAD-COUNT.
+            MOVE "N" TO WS-UNLOAD-OK.
+            PERFORM UNLOAD-TO-WORK.
+            IF WS-UNLOAD-OK NOT = "Y"
+                 DISPLAY "ERRO: ARQUIVO NAO PODE SER ABERTO. "
+                      WITH NO ADVANCING
+                 DISPLAY "ARQUIVO ORIGINAL PRESERVADO."
+            ELSE IF WS-UNLOAD-COUNT LESS THAN WS-RECORD-COUNT
+                 DISPLAY "ERRO: DESCARGA INCOMPLETA. ESPERADOS "
+                      WITH NO ADVANCING
+                 DISPLAY WS-RECORD-COUNT WITH NO ADVANCING
+                 DISPLAY " OBTIDOS " WITH NO ADVANCING
+                 DISPLAY WS-UNLOAD-COUNT WITH NO ADVANCING
+                 DISPLAY ". ARQUIVO ORIGINAL PRESERVADO."
+            ELSE
+                 OPEN OUTPUT FILE-NAME
+                 CLOSE FILE-NAME
+                 OPEN I-O FILE-NAME
+                 PERFORM RELOAD-FROM-WORK
+                 CLOSE FILE-NAME
+                 DISPLAY "RECONSTRUCAO CONCLUIDA. RECARREGADOS: "
+                      WITH NO ADVANCING
+                 DISPLAY WS-RELOAD-COUNT.
+
+       UNLOAD-TO-WORK SECTION.
+            OPEN OUTPUT WORK-FILE.
+            OPEN INPUT FILE-NAME.
+            IF FILE-STATUS = "00"
+                 MOVE "Y" TO WS-UNLOAD-OK
+                 MOVE LOW-VALUES TO {{ KEYNAME }}
+                 START FILE-NAME KEY NOT LESS {{ SUPERKEYNAME }}
+                 IF FILE-STATUS = "00"
+                      PERFORM UNLOAD-READ-LOOP
+                           UNTIL FILE-STATUS NOT = "00".
+            CLOSE FILE-NAME.
+            CLOSE WORK-FILE.
+
+       UNLOAD-READ-LOOP SECTION.
+            READ FILE-NAME NEXT IGNORE LOCK.
+            IF FILE-STATUS = "00"
+                 MOVE {{ MAINRECORD }} TO WORK-RECORD
+                 WRITE WORK-RECORD
+                 ADD 1 TO WS-UNLOAD-COUNT.
+
+       RELOAD-FROM-WORK SECTION.
+            OPEN INPUT WORK-FILE.
+            READ WORK-FILE.
+            PERFORM RELOAD-READ-LOOP UNTIL WORK-STATUS = "10".
+            CLOSE WORK-FILE.
+
+       RELOAD-READ-LOOP SECTION.
+            MOVE WORK-RECORD TO {{ MAINRECORD }}.
+            WRITE {{ MAINRECORD }}.
+            IF FILE-STATUS = "00"
+                 ADD 1 TO WS-RELOAD-COUNT.
+            READ WORK-FILE.
