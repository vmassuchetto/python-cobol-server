@@ -0,0 +1,75 @@
+       $set ANIM
+       $set ANS85
+       $set AUTOLOCK
+       $set BELL
+       $set FILESHARE
+       $set NOWARNING
+       $set WRITETHROUGH
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+            SELECT FILE-NAME ASSIGN "{{ DATAFILE }}"
+                 ORGANIZATION IS  INDEXED
+                 ACCESS IS  DYNAMIC
+                 {{ KEYDEFS }}
+                 FILE STATUS IS FILE-STATUS.
+            SELECT CSV-FILE ASSIGN "{{ CSVFILE }}"
+                 ORGANIZATION IS  LINE SEQUENTIAL
+                 FILE STATUS IS CSV-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD FILE-NAME.
+{{ FIELDS }}
+
+       FD CSV-FILE.
+       01   CSV-LINE                    PIC X({{ CSVLINELEN }}).
+
+       WORKING-STORAGE SECTION.
+       01   FILE-STATUS                 PIC X(02) VALUE SPACES.
+       01   CSV-STATUS                  PIC X(02) VALUE SPACES.
+       01   WS-EXPORT-COUNT             PIC 9(9) VALUE 0.
+
+       LINKAGE SECTION.
+       01   ARGV.
+            03 FILLER                   PIC X(02).
+
+       PROCEDURE DIVISION USING ARGV.
+
+       BEGIN.
+            PERFORM FILE-OPEN.
+            MOVE LOW-VALUES TO {{ KEYNAME }}.
+            START FILE-NAME KEY NOT LESS {{ SUPERKEYNAME }}.
+            IF FILE-STATUS = "00"
+                 PERFORM FILE-READ.
+            PERFORM FILE-READ-LOOP UNTIL FILE-STATUS NOT = "00".
+            DISPLAY "REGISTROS EXPORTADOS: " WITH NO ADVANCING.
+            DISPLAY WS-EXPORT-COUNT.
+            PERFORM FILE-CLOSE.
+
+       FILE-READ SECTION.
+            READ FILE-NAME NEXT IGNORE LOCK.
+
+       FILE-READ-LOOP SECTION.
+{{ CSVLINE }}
+            WRITE CSV-LINE.
+            ADD 1 TO WS-EXPORT-COUNT.
+            PERFORM FILE-READ.
+
+       FILE-OPEN SECTION.
+            OPEN INPUT FILE-NAME.
+            OPEN OUTPUT CSV-FILE.
+
+       FILE-CLOSE SECTION.
+            CLOSE FILE-NAME.
+            CLOSE CSV-FILE.
+            STOP RUN.
