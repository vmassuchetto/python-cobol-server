@@ -6,7 +6,7 @@
        $set NOWARNING
        $set WRITETHROUGH
        IDENTIFICATION DIVISION.
-       PROGRAM-ID SELECT.
+       PROGRAM-ID. SELECT.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -21,6 +21,11 @@
                  ACCESS IS  DYNAMIC
                  {{ KEYDEFS }}
                  FILE STATUS IS FILE-STATUS.
+            SELECT CHECKPOINT-FILE ASSIGN "{{ CHECKPOINTFILE }}"
+                 ORGANIZATION IS  INDEXED
+                 ACCESS IS  DYNAMIC
+                 RECORD KEY IS CHECKPOINT-NAME
+                 FILE STATUS IS CHECKPOINT-STATUS.
 
        DATA DIVISION.
 
@@ -28,40 +33,215 @@
        FD FILE-NAME.
 {{ FIELDS }}
 
+       FD CHECKPOINT-FILE.
+       01   CHECKPOINT-RECORD.
+            03 CHECKPOINT-NAME          PIC X(20).
+            03 CHECKPOINT-KEY           {{ KEYPIC }}.
+
        WORKING-STORAGE SECTION.
        01   FILE-STATUS                 PIC X(02) VALUE SPACES.
+       01   CHECKPOINT-STATUS           PIC X(02) VALUE SPACES.
+       01   WS-ROW-COUNT                PIC 9(9) VALUE 0.
+       01   WS-ALT-SEARCH               PIC X(01) VALUE "N".
+       01   WS-RESUME                   PIC X(01) VALUE "N".
 
        LINKAGE SECTION.
        01   ARGV.
             03 FILLER                   PIC X(02).
             03 FILE-KEY                 {{ KEYPIC }}.
+            03 FILE-MODE                PIC X(01).
+            03 MAX-ROWS                 PIC 9(9).
+            03 LAST-KEY-READ            {{ KEYPIC }}.
+            03 CHECKPOINT-MODE          PIC X(01).
+            03 CHECKPOINT-INTERVAL      PIC 9(9).
+            03 KEY-SELECTOR             PIC X(01).
+            03 ALT-FILE-KEY             {{ ALTKEYPIC }}.
+            03 LAST-ALT-KEY-READ        {{ ALTKEYPIC }}.
+            03 RESUME-MODE              PIC X(01).
 
        PROCEDURE DIVISION USING ARGV.
 
        BEGIN.
-            MOVE FILE-KEY TO {{ KEYNAME }}.
+            MOVE "N" TO WS-RESUME.
+            IF RESUME-MODE = "Y"
+                 MOVE "Y" TO WS-RESUME.
+            IF CHECKPOINT-MODE = "Y" AND KEY-SELECTOR = "A"
+                 DISPLAY "ERRO: CHECKPOINT NAO SUPORTADO COM "
+                      "CHAVE ALTERNATIVA."
+                 STOP RUN.
+            IF CHECKPOINT-MODE = "Y"
+                 PERFORM CHECKPOINT-RESUME.
+            IF KEY-SELECTOR = "A"
+                 MOVE "Y" TO WS-ALT-SEARCH
+                 MOVE ALT-FILE-KEY TO {{ ALTKEYNAME }}
+            ELSE
+                 MOVE "N" TO WS-ALT-SEARCH
+                 MOVE FILE-KEY TO {{ KEYNAME }}.
+            MOVE 0 TO WS-ROW-COUNT.
+            MOVE FILE-KEY TO LAST-KEY-READ.
+            MOVE ALT-FILE-KEY TO LAST-ALT-KEY-READ.
             PERFORM FILE-OPEN.
             PERFORM FILE-START.
             STOP RUN.
 
+       CHECKPOINT-RESUME SECTION.
+            OPEN I-O CHECKPOINT-FILE.
+            IF CHECKPOINT-STATUS NOT = "00"
+                 OPEN OUTPUT CHECKPOINT-FILE
+                 CLOSE CHECKPOINT-FILE
+                 OPEN I-O CHECKPOINT-FILE.
+            MOVE "{{ CHECKPOINTNAME }}" TO CHECKPOINT-NAME.
+            READ CHECKPOINT-FILE
+            IF CHECKPOINT-STATUS = "00"
+                 MOVE CHECKPOINT-KEY TO FILE-KEY
+                 MOVE "Y" TO WS-RESUME.
+            CLOSE CHECKPOINT-FILE.
+
+       CHECKPOINT-MAYBE-WRITE SECTION.
+            IF CHECKPOINT-MODE = "Y" AND CHECKPOINT-INTERVAL > 0
+                 AND FUNCTION MOD(WS-ROW-COUNT CHECKPOINT-INTERVAL) = 0
+                 PERFORM CHECKPOINT-WRITE.
+
+       CHECKPOINT-WRITE SECTION.
+            OPEN I-O CHECKPOINT-FILE.
+            IF CHECKPOINT-STATUS NOT = "00"
+                 OPEN OUTPUT CHECKPOINT-FILE
+                 CLOSE CHECKPOINT-FILE
+                 OPEN I-O CHECKPOINT-FILE.
+            MOVE "{{ CHECKPOINTNAME }}" TO CHECKPOINT-NAME.
+            MOVE LAST-KEY-READ TO CHECKPOINT-KEY.
+            REWRITE CHECKPOINT-RECORD.
+            IF CHECKPOINT-STATUS NOT = "00"
+                 WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+
        FILE-START SECTION.
-            START FILE-NAME KEY NOT LESS {{ SUPERKEYNAME }}
+            IF FILE-MODE = "E"
+                 PERFORM FILE-READ-EXACT
+            ELSE IF FILE-MODE = "R"
+                 PERFORM FILE-START-REVERSE
+            ELSE
+                 PERFORM FILE-START-FORWARD.
+
+       FILE-START-FORWARD SECTION.
+            IF WS-ALT-SEARCH = "Y"
+                 START FILE-NAME KEY NOT LESS {{ ALTKEYNAME }}
+            ELSE
+                 START FILE-NAME KEY NOT LESS {{ SUPERKEYNAME }}.
             IF FILE-STATUS = "00"
                  PERFORM FILE-READ.
 
+       FILE-START-REVERSE SECTION.
+            IF WS-ALT-SEARCH = "Y"
+                 START FILE-NAME KEY NOT GREATER {{ ALTKEYNAME }}
+            ELSE
+                 START FILE-NAME KEY NOT GREATER {{ SUPERKEYNAME }}.
+            IF FILE-STATUS = "00"
+                 PERFORM FILE-READ-REVERSE.
+
+       FILE-READ-EXACT SECTION.
+            IF WS-ALT-SEARCH = "Y"
+                 READ FILE-NAME KEY IS {{ ALTKEYNAME }}
+            ELSE
+                 READ FILE-NAME KEY IS {{ SUPERKEYNAME }}.
+            IF FILE-STATUS = "00"
+{{ DISPLAY }}
+                 MOVE {{ KEYNAME }} TO LAST-KEY-READ
+                 MOVE {{ ALTKEYNAME }} TO LAST-ALT-KEY-READ
+                 ADD 1 TO WS-ROW-COUNT.
+            PERFORM FILE-CLOSE.
+
        FILE-READ SECTION.
-            READ FILE-NAME NEXT IGNORE LOCK
-            IF {{ KEYNAME }} = FILE-KEY{{ SUPERKEYPART }}
-                 PERFORM FILE-READ-NEXT
-                      UNTIL {{ KEYNAME }} NOT EQUAL FILE-KEY{{ SUPERKEYPART }}
-                      OR FILE-STATUS = "10".
+            READ FILE-NAME NEXT IGNORE LOCK.
+            IF WS-RESUME = "Y"
+                 PERFORM FILE-READ-SKIP-RESUMED.
+            IF WS-ALT-SEARCH = "Y"
+                 IF {{ ALTKEYNAME }} = ALT-FILE-KEY
+                      PERFORM FILE-READ-NEXT
+                           UNTIL {{ ALTKEYNAME }} NOT EQUAL ALT-FILE-KEY
+                           OR FILE-STATUS = "10"
+            ELSE
+                 IF {{ KEYNAME }} = FILE-KEY{{ SUPERKEYPART }}
+                      PERFORM FILE-READ-NEXT
+                           UNTIL {{ KEYNAME }} NOT EQUAL FILE-KEY{{ SUPERKEYPART }}
+                           OR FILE-STATUS = "10".
+
+       FILE-READ-SKIP-RESUMED SECTION.
+            IF WS-ALT-SEARCH = "Y"
+                 IF {{ ALTKEYNAME }} = ALT-FILE-KEY
+                      READ FILE-NAME NEXT IGNORE LOCK
+            ELSE
+                 IF {{ KEYNAME }} = FILE-KEY{{ SUPERKEYPART }}
+                      READ FILE-NAME NEXT IGNORE LOCK.
 
        FILE-READ-NEXT SECTION.
-            IF {{ KEYNAME }} EQUAL FILE-KEY{{ SUPERKEYPART }}
+            IF WS-ALT-SEARCH = "Y"
+                 IF {{ ALTKEYNAME }} EQUAL ALT-FILE-KEY
+{{ DISPLAY }}
+                      MOVE {{ KEYNAME }} TO LAST-KEY-READ
+                      MOVE {{ ALTKEYNAME }} TO LAST-ALT-KEY-READ
+                      ADD 1 TO WS-ROW-COUNT
+                      PERFORM CHECKPOINT-MAYBE-WRITE
+                 ELSE
+                      PERFORM FILE-CLOSE
+            ELSE
+                 IF {{ KEYNAME }} EQUAL FILE-KEY{{ SUPERKEYPART }}
+{{ DISPLAY }}
+                      MOVE {{ KEYNAME }} TO LAST-KEY-READ
+                      ADD 1 TO WS-ROW-COUNT
+                      PERFORM CHECKPOINT-MAYBE-WRITE
+                 ELSE
+                      PERFORM FILE-CLOSE.
+            IF MAX-ROWS > 0 AND WS-ROW-COUNT NOT LESS MAX-ROWS
+                 PERFORM FILE-CLOSE
+            ELSE
+                 READ FILE-NAME NEXT.
+
+       FILE-READ-REVERSE SECTION.
+            READ FILE-NAME PREVIOUS IGNORE LOCK.
+            IF WS-RESUME = "Y"
+                 PERFORM FILE-READ-SKIP-RESUMED-REVERSE.
+            IF WS-ALT-SEARCH = "Y"
+                 IF {{ ALTKEYNAME }} = ALT-FILE-KEY
+                      PERFORM FILE-READ-PREVIOUS
+                           UNTIL {{ ALTKEYNAME }} NOT EQUAL ALT-FILE-KEY
+                           OR FILE-STATUS = "10"
+            ELSE
+                 IF {{ KEYNAME }} = FILE-KEY{{ SUPERKEYPART }}
+                      PERFORM FILE-READ-PREVIOUS
+                           UNTIL {{ KEYNAME }} NOT EQUAL FILE-KEY{{ SUPERKEYPART }}
+                           OR FILE-STATUS = "10".
+
+       FILE-READ-SKIP-RESUMED-REVERSE SECTION.
+            IF WS-ALT-SEARCH = "Y"
+                 IF {{ ALTKEYNAME }} = ALT-FILE-KEY
+                      READ FILE-NAME PREVIOUS IGNORE LOCK
+            ELSE
+                 IF {{ KEYNAME }} = FILE-KEY{{ SUPERKEYPART }}
+                      READ FILE-NAME PREVIOUS IGNORE LOCK.
+
+       FILE-READ-PREVIOUS SECTION.
+            IF WS-ALT-SEARCH = "Y"
+                 IF {{ ALTKEYNAME }} EQUAL ALT-FILE-KEY
+{{ DISPLAY }}
+                      MOVE {{ KEYNAME }} TO LAST-KEY-READ
+                      MOVE {{ ALTKEYNAME }} TO LAST-ALT-KEY-READ
+                      ADD 1 TO WS-ROW-COUNT
+                      PERFORM CHECKPOINT-MAYBE-WRITE
+                 ELSE
+                      PERFORM FILE-CLOSE
+            ELSE
+                 IF {{ KEYNAME }} EQUAL FILE-KEY{{ SUPERKEYPART }}
 {{ DISPLAY }}
+                      MOVE {{ KEYNAME }} TO LAST-KEY-READ
+                      ADD 1 TO WS-ROW-COUNT
+                      PERFORM CHECKPOINT-MAYBE-WRITE
+                 ELSE
+                      PERFORM FILE-CLOSE.
+            IF MAX-ROWS > 0 AND WS-ROW-COUNT NOT LESS MAX-ROWS
+                 PERFORM FILE-CLOSE
             ELSE
-                 PERFORM FILE-CLOSE.
-            READ FILE-NAME NEXT.
+                 READ FILE-NAME PREVIOUS.
 
        FILE-OPEN SECTION.
             OPEN INPUT FILE-NAME.
