@@ -0,0 +1,42 @@
+       $set ANIM
+       $set ANS85
+       $set AUTOLOCK
+       $set BELL
+       $set FILESHARE
+       $set NOWARNING
+       $set WRITETHROUGH
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSACT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01   TXN-ABORTED                 PIC X(01) VALUE "N".
+{{ STEPFLAGS }}
+
+       LINKAGE SECTION.
+       01   ARGV.
+            03 TXN-RESULT               PIC X(01).
+{{ STEPARGS }}
+
+       PROCEDURE DIVISION USING ARGV.
+
+       BEGIN.
+            MOVE "0" TO TXN-RESULT.
+            MOVE "N" TO TXN-ABORTED.
+            PERFORM RUN-STEPS.
+            IF TXN-ABORTED = "Y"
+                 MOVE "1" TO TXN-RESULT
+                 PERFORM BACKOUT.
+            GOBACK.
+
+       RUN-STEPS SECTION.
+{{ STEPCALLS }}
+
+       BACKOUT SECTION.
+{{ COMPENSATE }}
