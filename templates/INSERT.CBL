@@ -6,7 +6,7 @@
        $set NOWARNING
        $set WRITETHROUGH
        IDENTIFICATION DIVISION.
-       PROGRAM-ID SELECT.
+       PROGRAM-ID. {{ PROGRAMNAME }}.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -21,6 +21,14 @@
                  ACCESS IS  DYNAMIC
                  {{ KEYDEFS }}
                  FILE STATUS IS FILE-STATUS.
+            SELECT COUNTER-FILE ASSIGN "{{ COUNTERFILE }}"
+                 ORGANIZATION IS  INDEXED
+                 ACCESS IS  DYNAMIC
+                 RECORD KEY IS COUNTER-NAME
+                 FILE STATUS IS COUNTER-STATUS.
+            SELECT AUDIT-FILE ASSIGN "{{ AUDITFILE }}"
+                 ORGANIZATION IS  LINE SEQUENTIAL
+                 FILE STATUS IS AUDIT-STATUS.
 
        DATA DIVISION.
 
@@ -28,38 +36,120 @@
        FD FILE-NAME.
 {{ FIELDS }}
 
+       FD COUNTER-FILE.
+       01   COUNTER-RECORD.
+            03 COUNTER-NAME             PIC X(20).
+            03 COUNTER-VALUE            PIC 9(09).
+
+       FD AUDIT-FILE.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
        01   FILE-STATUS                 PIC X(02) VALUE SPACES.
+       01   COUNTER-STATUS              PIC X(02) VALUE SPACES.
+       01   AUDIT-STATUS                PIC X(02) VALUE SPACES.
+       01   WS-VALID                    PIC X(01) VALUE "Y".
+       01   WS-RETRY-ATTEMPTS           PIC 9(02) VALUE 0.
+       01   WS-COUNTER-FAILED           PIC X(01) VALUE "N".
 
        LINKAGE SECTION.
        01   ARGV.
             03 ARGFILLER                PIC X(02).
+            03 AUTO-KEY-MODE            PIC X(01).
+            03 ASSIGNED-KEY             {{ KEYPIC }}.
+            03 RESULT-CODE              PIC X(01).
+            03 LOCK-RETRY-COUNT         PIC 9(02).
+            03 LOCK-RETRY-WAIT          PIC 9(02).
 {{ ARGS }}
 
        PROCEDURE DIVISION USING ARGV.
 
        BEGIN.
+            MOVE "1" TO RESULT-CODE.
             PERFORM FILE-OPEN.
             PERFORM FILE-WRITE.
-            STOP RUN.
+            GOBACK.
+
+       AUTO-KEY-ASSIGN SECTION.
+            OPEN I-O COUNTER-FILE.
+            IF COUNTER-STATUS NOT = "00"
+                 OPEN OUTPUT COUNTER-FILE
+                 CLOSE COUNTER-FILE
+                 OPEN I-O COUNTER-FILE.
+            MOVE "{{ COUNTERNAME }}" TO COUNTER-NAME.
+            MOVE 0 TO WS-RETRY-ATTEMPTS.
+            PERFORM COUNTER-READ-ATTEMPT.
+            PERFORM COUNTER-READ-RETRY
+                 UNTIL COUNTER-STATUS NOT = "9D"
+                 OR WS-RETRY-ATTEMPTS NOT LESS LOCK-RETRY-COUNT.
+            IF COUNTER-STATUS = "00"
+                 ADD 1 TO COUNTER-VALUE
+                 REWRITE COUNTER-RECORD
+            ELSE IF COUNTER-STATUS = "9D"
+                 DISPLAY "ERRO: CONTADOR BLOQUEADO."
+                 MOVE "Y" TO WS-COUNTER-FAILED
+            ELSE
+                 MOVE 1 TO COUNTER-VALUE
+                 WRITE COUNTER-RECORD.
+            CLOSE COUNTER-FILE.
+            MOVE COUNTER-VALUE TO {{ KEYNAME }}.
+
+       COUNTER-READ-ATTEMPT SECTION.
+            READ COUNTER-FILE.
+
+       COUNTER-READ-RETRY SECTION.
+            ADD 1 TO WS-RETRY-ATTEMPTS.
+            CALL "C$SLEEP" USING LOCK-RETRY-WAIT.
+            PERFORM COUNTER-READ-ATTEMPT.
 
        FILE-WRITE SECTION.
 {{ MOVE }}
+            IF AUTO-KEY-MODE = "Y"
+                 PERFORM AUTO-KEY-ASSIGN.
+            IF WS-COUNTER-FAILED = "Y"
+                 MOVE "N" TO WS-VALID
+            ELSE
+                 MOVE "Y" TO WS-VALID.
+{{ VALIDATE }}
+            IF WS-VALID = "Y"
+                 PERFORM FILE-WRITE-VALIDATED.
+            PERFORM FILE-CLOSE.
+
+       FILE-WRITE-VALIDATED SECTION.
             WRITE {{ MAINRECORD }}.
             IF FILE-STATUS = "22"
                 DISPLAY "ERRO: REGISTRO EXISTENTE."
-			ELSE IF FILE-STATUS = "02"
-				PERFORM FILE-CLOSE
+            ELSE IF FILE-STATUS = "02"
+                DISPLAY "AVISO: CHAVE ALTERNATIVA DUPLICADA."
             ELSE IF FILE-STATUS NOT = "00"
                 DISPLAY "ERRO: INSERCAO FALHOU. " WITH NO ADVANCING
                 DISPLAY "FILE-STATUS " WITH NO ADVANCING
                 DISPLAY FILE-STATUS WITH NO ADVANCING
                 DISPLAY ".".
-            PERFORM FILE-CLOSE.
+            MOVE {{ KEYNAME }} TO ASSIGNED-KEY.
+            IF FILE-STATUS = "00" OR FILE-STATUS = "02"
+                 MOVE "0" TO RESULT-CODE
+                 PERFORM AUDIT-INIT
+{{ AUDITCAPTURENEW }}
+                 PERFORM AUDIT-WRITE.
+
+       AUDIT-INIT SECTION.
+            MOVE SPACES TO AUDIT-RECORD.
+            MOVE "{{ PROGRAMNAME }}" TO AUDIT-PROGRAM.
+            MOVE "I" TO AUDIT-OPERATION.
+            MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+            MOVE {{ KEYNAME }} TO AUDIT-KEY.
+
+       AUDIT-WRITE SECTION.
+            OPEN EXTEND AUDIT-FILE.
+            IF AUDIT-STATUS = "35"
+                 OPEN OUTPUT AUDIT-FILE.
+            WRITE AUDIT-RECORD.
+            CLOSE AUDIT-FILE.
 
        FILE-OPEN SECTION.
             OPEN I-O FILE-NAME.
 
        FILE-CLOSE SECTION.
             CLOSE FILE-NAME.
-            STOP RUN.
+            GOBACK.
