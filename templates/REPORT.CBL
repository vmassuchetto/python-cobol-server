@@ -0,0 +1,89 @@
+       $set ANIM
+       $set ANS85
+       $set AUTOLOCK
+       $set BELL
+       $set FILESHARE
+       $set NOWARNING
+       $set WRITETHROUGH
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+            SELECT FILE-NAME ASSIGN "{{ DATAFILE }}"
+                 ORGANIZATION IS  INDEXED
+                 ACCESS IS  DYNAMIC
+                 {{ KEYDEFS }}
+                 FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD FILE-NAME.
+{{ FIELDS }}
+
+       WORKING-STORAGE SECTION.
+       01   FILE-STATUS                 PIC X(02) VALUE SPACES.
+       01   WS-FIRST-RECORD             PIC X(01) VALUE "Y".
+       01   WS-BREAK-VALUE              {{ BREAKFIELDPIC }}.
+       01   WS-SUBTOTAL                 {{ AMOUNTFIELDPIC }} VALUE ZERO.
+       01   WS-GRAND-TOTAL              {{ AMOUNTFIELDPIC }} VALUE ZERO.
+
+       LINKAGE SECTION.
+       01   ARGV.
+            03 FILLER                   PIC X(02).
+
+       PROCEDURE DIVISION USING ARGV.
+
+       BEGIN.
+            PERFORM FILE-OPEN.
+            PERFORM FILE-START.
+            IF FILE-STATUS = "00"
+                 PERFORM FILE-READ.
+            PERFORM FILE-READ-LOOP UNTIL FILE-STATUS NOT = "00".
+            IF WS-FIRST-RECORD = "N"
+                 PERFORM PRINT-BREAK.
+            PERFORM PRINT-GRAND-TOTAL.
+            PERFORM FILE-CLOSE.
+
+       FILE-START SECTION.
+            MOVE LOW-VALUES TO {{ KEYNAME }}.
+            START FILE-NAME KEY NOT LESS {{ SUPERKEYNAME }}.
+
+       FILE-READ SECTION.
+            READ FILE-NAME NEXT IGNORE LOCK.
+
+       FILE-READ-LOOP SECTION.
+            IF WS-FIRST-RECORD = "Y"
+                 MOVE {{ BREAKFIELD }} TO WS-BREAK-VALUE
+                 MOVE "N" TO WS-FIRST-RECORD
+            ELSE IF {{ BREAKFIELD }} NOT = WS-BREAK-VALUE
+                 PERFORM PRINT-BREAK
+                 MOVE {{ BREAKFIELD }} TO WS-BREAK-VALUE.
+            ADD {{ AMOUNTFIELD }} TO WS-SUBTOTAL.
+            ADD {{ AMOUNTFIELD }} TO WS-GRAND-TOTAL.
+            PERFORM FILE-READ.
+
+       PRINT-BREAK SECTION.
+            DISPLAY "SUBTOTAL " WITH NO ADVANCING.
+            DISPLAY WS-BREAK-VALUE WITH NO ADVANCING.
+            DISPLAY ": " WITH NO ADVANCING.
+            DISPLAY WS-SUBTOTAL.
+            MOVE ZERO TO WS-SUBTOTAL.
+
+       PRINT-GRAND-TOTAL SECTION.
+            DISPLAY "GRAND TOTAL: " WITH NO ADVANCING.
+            DISPLAY WS-GRAND-TOTAL.
+
+       FILE-OPEN SECTION.
+            OPEN INPUT FILE-NAME.
+
+       FILE-CLOSE SECTION.
+            CLOSE FILE-NAME.
+            STOP RUN.
