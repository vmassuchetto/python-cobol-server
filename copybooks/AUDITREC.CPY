@@ -0,0 +1,7 @@
+       01   AUDIT-RECORD.
+            03 AUDIT-PROGRAM            PIC X(08).
+            03 AUDIT-OPERATION          PIC X(01).
+            03 AUDIT-TIMESTAMP          PIC X(21).
+            03 AUDIT-KEY                PIC X(20).
+            03 AUDIT-OLD-VALUES         PIC X(200).
+            03 AUDIT-NEW-VALUES         PIC X(200).
